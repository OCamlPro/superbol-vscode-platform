@@ -1,79 +1,733 @@
-﻿       IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. TSQL002A. 
-       
-       
-       ENVIRONMENT DIVISION. 
-       
-       CONFIGURATION SECTION. 
-       SOURCE-COMPUTER. IBM-AT. 
-       OBJECT-COMPUTER. IBM-AT. 
-       
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL002A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONN-LIST-FILE ASSIGN TO "CONNLIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+           SELECT EMP-EXTRACT-FILE ASSIGN TO WS-EXTRACT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "TSQL002A.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "TSQL002A.AUD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TSQL002A.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+           FD  CONN-LIST-FILE.
+           01  CONN-LIST-REC.
+               05  CL-DATASRC              PIC X(64).
+               05  CL-DBUSR                PIC X(64).
+               05  CL-CONTROL-TOTAL        PIC 9(7).
+
+      * EMP-EXTRACT-REC is a single comma-delimited CSV line (header
+      * or data row) - see 200-EXTRACT-EMPLOYEES (request 001).
+           FD  EMP-EXTRACT-FILE.
+           01  EMP-EXTRACT-REC             PIC X(160).
+
+           FD  ERROR-LOG-FILE.
+           01  ERROR-LOG-REC               PIC X(200).
+
+           FD  AUDIT-LOG-FILE.
+           01  AUDIT-LOG-REC               PIC X(220).
+
+           FD  CHECKPOINT-FILE.
+           01  CHECKPOINT-REC.
+               05  CKPT-DATASRC            PIC X(64).
+               05  CKPT-STEP               PIC X(10).
+               05  CKPT-TIMESTAMP          PIC X(21).
+
+       WORKING-STORAGE SECTION.
+
            01 DATASRC PIC X(64).
            01 DBUSR  PIC X(64).
            01 DBPWD  PIC X(64).
-           
-           01 T1     PIC 9(3) VALUE 0.  
-          
-       PROCEDURE DIVISION. 
- 
+
+           01 T1     PIC 9(7) VALUE 0.
+
+           EXEC SQL
+              INCLUDE EMPREC
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * ---------------------------------------------------------------
+      * Connection-list driver (request 005) and restart support
+      * (request 009).
+      * ---------------------------------------------------------------
+           01 WS-CONN-STATUS          PIC X(2) VALUE SPACES.
+           01 WS-EXTRACT-STATUS       PIC X(2) VALUE SPACES.
+           01 WS-LOG-STATUS           PIC X(2) VALUE SPACES.
+           01 WS-AUDIT-STATUS         PIC X(2) VALUE SPACES.
+           01 WS-CKPT-STATUS          PIC X(2) VALUE SPACES.
+
+           01 WS-FIRST-TIME           PIC X VALUE 'Y'.
+
+      * Tracks whether CONN-LIST-FILE is actually open right now, so
+      * 100-EXIT knows to CLOSE it without relying on WS-CONN-STATUS,
+      * which by the time 100-EXIT runs on the normal end-of-list path
+      * still holds the AT END status from the last READ in
+      * 050-READ-NEXT-CONNECTION (not '00') - so the old
+      * "IF WS-CONN-STATUS = '00' CLOSE" check never actually fired on
+      * a normal run and left CONN-LIST-FILE open at STOP RUN.
+           01 WS-CONN-LIST-OPEN       PIC X VALUE 'N'.
+              88 CONN-LIST-IS-OPEN    VALUE 'Y'.
+
+           01 WS-EOF-CONN-LIST        PIC X VALUE 'N'.
+              88 END-OF-CONN-LIST     VALUE 'Y'.
+
+           01 WS-SKIP-THIS-PAIR       PIC X VALUE 'N'.
+
+      * Once any DATASRC in this run fails a core lifecycle step
+      * (CONNECT, COUNT, or the CONNECT RESET disconnect) without
+      * completing it, 820-WRITE-CHECKPOINT stops advancing the
+      * single-record checkpoint for the rest of the run, and
+      * 840-CLEAR-CHECKPOINT is not invoked at end-of-list either -
+      * otherwise a later DATASRC's success would advance the
+      * checkpoint past the earlier failure, silently and permanently
+      * dropping it from every future run (see IMPLEMENTATION_STATUS.md)
+           01 WS-RUN-HAD-FAILURE      PIC X VALUE 'N'.
+              88 RUN-HAD-FAILURE      VALUE 'Y'.
+
+           01 WS-EOF-EMPTABLE         PIC X VALUE 'N'.
+              88 END-OF-EMPTABLE      VALUE 'Y'.
+
+           01 WS-EOF-DEPT             PIC X VALUE 'N'.
+              88 END-OF-DEPT          VALUE 'Y'.
+
+           01 WS-SKIPPING             PIC X VALUE 'N'.
+              88 SKIPPING-TO-RESTART  VALUE 'Y'.
+
+           01 WS-RESTART-DATASRC      PIC X(64) VALUE SPACES.
+           01 WS-RESTART-STEP         PIC X(10) VALUE SPACES.
+           01 WS-CKPT-STEP-TO-WRITE   PIC X(10) VALUE SPACES.
+
+      * WS-OVERALL-RC carries a fixed, tiered sentinel per failure
+      * class rather than the raw SQLCODE - SQLCODE is signed and can
+      * run to 5+ digits (e.g. -30081), which would lose its sign and
+      * truncate if moved straight into an unsigned PIC 9(4). Across
+      * a whole run (request 005 drives 000-CONNECT over every entry
+      * in CONNLIST.DAT), the worst (highest-valued) sentinel seen on
+      * any connection wins, so a hard failure later in the list is
+      * never masked by an earlier, milder one.
+           01 WS-OVERALL-RC           PIC 9(4) VALUE ZERO.
+           01 WS-RC-RECONCILE-MISMATCH PIC 9(4) VALUE 4.
+           01 WS-RC-SECONDARY-FAIL     PIC 9(4) VALUE 8.
+           01 WS-RC-CONNECT-FAIL       PIC 9(4) VALUE 12.
+           01 WS-RC-COUNT-FAIL         PIC 9(4) VALUE 16.
+           01 WS-RC-FATAL-SETUP        PIC 9(4) VALUE 20.
+           01 WS-SQLCODE-DISP         PIC -(9)9.
+
+      * ---------------------------------------------------------------
+      * Headcount reconciliation (request 006) and department
+      * breakdown (request 008).
+      * ---------------------------------------------------------------
+           01 WS-CONTROL-TOTAL        PIC 9(7) VALUE ZERO.
+           01 WS-COUNT-VARIANCE       PIC S9(7) VALUE ZERO.
+           01 WS-DEPT-COUNT           PIC 9(7) VALUE ZERO.
+
+      * EMPEXTR.<DATASRC>.CSV - one roster per region so a run across
+      * several DATASRC entries (request 005) doesn't have each later
+      * region's extract overwrite the one before it.
+           01 WS-EXTRACT-FILENAME     PIC X(80) VALUE SPACES.
+           01 WS-SALARY-DISP          PIC ZZZZZZ9.99.
+
+      * ---------------------------------------------------------------
+      * Audit / error logging (requests 003 and 007).
+      * ---------------------------------------------------------------
+           01 WS-CURRENT-DATE-TIME    PIC X(21) VALUE SPACES.
+           01 WS-AUDIT-ACTION         PIC X(10) VALUE SPACES.
+           01 WS-LOG-MESSAGE          PIC X(100) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
-         DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
-         EXEC SQL 
-            INCLUDE EMPREC 
-         END-EXEC. 
-       
-         ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
-         DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
-
-         EXEC SQL 
-            INCLUDE SQLCA 
-         END-EXEC. 
-         ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-         
-         DISPLAY '***************************************'.
-         DISPLAY " DATASRC  : " DATASRC.
-         DISPLAY " DBUSR    : " DBUSR.
-         DISPLAY '***************************************'.
+           IF WS-FIRST-TIME = 'Y'
+              PERFORM 005-INITIALIZE
+              MOVE 'N' TO WS-FIRST-TIME
+           END-IF.
+
+           PERFORM 050-READ-NEXT-CONNECTION.
+
+           IF END-OF-CONN-LIST
+              IF NOT RUN-HAD-FAILURE
+                 PERFORM 840-CLEAR-CHECKPOINT
+              END-IF
+              GO TO 100-EXIT
+           END-IF.
+
+           IF WS-SKIP-THIS-PAIR = 'Y'
+              GO TO 000-CONNECT
+           END-IF.
+
+           DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
+           ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
+
+           DISPLAY '***************************************'.
+           DISPLAY " DATASRC  : " DATASRC.
+           DISPLAY " DBUSR    : " DBUSR.
+           DISPLAY '***************************************'.
 
            EXEC SQL
-              CONNECT TO :DATASRC USER :DBUSR
-           END-EXEC.      
-           
-           DISPLAY 'CONNECT SQLCODE: ' SQLCODE
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+
+           DISPLAY 'CONNECT SQLCODE: ' SQLCODE.
+
+           MOVE 'CONNECT' TO WS-AUDIT-ACTION.
+           PERFORM 810-AUDIT-LOG.
 
            IF SQLCODE <> 0 THEN
-              GO TO 100-EXIT
+              IF WS-RC-CONNECT-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-CONNECT-FAIL TO WS-OVERALL-RC
+              END-IF
+              MOVE 'Y' TO WS-RUN-HAD-FAILURE
+              PERFORM 800-LOG-ERROR
+              GO TO 000-CONNECT
            END-IF.
 
+           MOVE 'CONNECT' TO WS-CKPT-STEP-TO-WRITE.
+           PERFORM 820-WRITE-CHECKPOINT.
+
        100-MAIN.
 
            EXEC SQL
               START TRANSACTION
-           END-EXEC.                                                    
+           END-EXEC.
 
            EXEC SQL
                SELECT COUNT(*) INTO :T1 FROM EMPTABLE
-           END-EXEC. 
+           END-EXEC.
 
            DISPLAY 'SELECT SQLCODE : ' SQLCODE.
-           
+
            IF SQLCODE <> 0 THEN
-              GO TO 100-EXIT
-           END-IF.     
+              IF WS-RC-COUNT-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-COUNT-FAIL TO WS-OVERALL-RC
+              END-IF
+              MOVE 'Y' TO WS-RUN-HAD-FAILURE
+              PERFORM 800-LOG-ERROR
+              EXEC SQL ROLLBACK END-EXEC
+              GO TO 500-DISCONNECT
+           END-IF.
+
+           DISPLAY 'RES: ' T1.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE 'COUNT' TO WS-CKPT-STEP-TO-WRITE.
+           PERFORM 820-WRITE-CHECKPOINT.
+
+           PERFORM 300-RECONCILE-COUNT.
+           PERFORM 400-DEPT-BREAKDOWN.
+           PERFORM 200-EXTRACT-EMPLOYEES.
 
-           DISPLAY 'RES: ' T1.           
+       500-DISCONNECT.
 
            EXEC SQL CONNECT RESET END-EXEC.
 
-       100-EXIT. 
-             STOP RUN.
\ No newline at end of file
+           DISPLAY 'DISCONNECT SQLCODE: ' SQLCODE.
+
+           MOVE 'RESET' TO WS-AUDIT-ACTION.
+           PERFORM 810-AUDIT-LOG.
+
+           IF SQLCODE <> 0 THEN
+              IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+              END-IF
+              MOVE 'Y' TO WS-RUN-HAD-FAILURE
+              PERFORM 800-LOG-ERROR
+           ELSE
+              MOVE 'DISCONN' TO WS-CKPT-STEP-TO-WRITE
+              PERFORM 820-WRITE-CHECKPOINT
+           END-IF.
+
+           GO TO 000-CONNECT.
+
+       100-EXIT.
+           IF CONN-LIST-IS-OPEN
+              CLOSE CONN-LIST-FILE
+              MOVE 'N' TO WS-CONN-LIST-OPEN
+           END-IF.
+
+           MOVE WS-OVERALL-RC TO RETURN-CODE.
+           DISPLAY 'TSQL002A COMPLETE - RETURN-CODE: ' WS-OVERALL-RC.
+           STOP RUN.
+
+      * ---------------------------------------------------------------
+      * One-time start-of-job setup: open the connection list and
+      * pick up the last checkpoint, if any, so a restarted run can
+      * skip connections that already completed (request 009).
+      * ---------------------------------------------------------------
+       005-INITIALIZE.
+
+           PERFORM 830-READ-CHECKPOINT.
+
+           OPEN INPUT CONN-LIST-FILE.
+
+           IF WS-CONN-STATUS <> '00'
+              DISPLAY '*** FATAL: UNABLE TO OPEN CONNLIST.DAT, STATUS='
+                       WS-CONN-STATUS
+              MOVE WS-RC-FATAL-SETUP TO WS-OVERALL-RC
+              GO TO 100-EXIT
+           END-IF.
+
+           MOVE 'Y' TO WS-CONN-LIST-OPEN.
+
+      * ---------------------------------------------------------------
+      * Reads the next DATASRC/DBUSR/control-total triplet from the
+      * connection list (request 005), honouring a restart position
+      * loaded from the checkpoint file (request 009).
+      * ---------------------------------------------------------------
+       050-READ-NEXT-CONNECTION.
+
+           MOVE 'N' TO WS-SKIP-THIS-PAIR.
+
+           READ CONN-LIST-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-CONN-LIST
+               NOT AT END
+                  MOVE CL-DATASRC TO DATASRC
+                  MOVE CL-DBUSR TO DBUSR
+                  MOVE CL-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                  IF SKIPPING-TO-RESTART
+                     IF DATASRC = WS-RESTART-DATASRC
+                        MOVE 'N' TO WS-SKIPPING
+                        IF WS-RESTART-STEP = 'DISCONN'
+                           MOVE 'Y' TO WS-SKIP-THIS-PAIR
+                        END-IF
+                     ELSE
+                        MOVE 'Y' TO WS-SKIP-THIS-PAIR
+                     END-IF
+                  END-IF
+           END-READ.
+
+      * ---------------------------------------------------------------
+      * Compares the EMPTABLE headcount just selected against the
+      * control total carried on this connection's list entry
+      * (request 006).
+      * ---------------------------------------------------------------
+       300-RECONCILE-COUNT.
+
+           IF WS-CONTROL-TOTAL = ZERO
+              MOVE 'NO CONTROL TOTAL SUPPLIED - RECONCILIATION SKIPPED'
+                TO WS-LOG-MESSAGE
+              DISPLAY 'NOTE: ' WS-LOG-MESSAGE ' FOR ' DATASRC
+           ELSE
+              COMPUTE WS-COUNT-VARIANCE = T1 - WS-CONTROL-TOTAL
+              IF WS-COUNT-VARIANCE <> ZERO
+                 DISPLAY '*** WARNING: EMPTABLE COUNT MISMATCH FOR '
+                          DATASRC
+                 DISPLAY '*** EXPECTED: ' WS-CONTROL-TOTAL
+                          ' ACTUAL: ' T1
+                          ' VARIANCE: ' WS-COUNT-VARIANCE
+                 MOVE 'EMPTABLE COUNT MISMATCH - SEE CONSOLE FOR DETAIL'
+                   TO WS-LOG-MESSAGE
+                 PERFORM 850-LOG-MESSAGE
+                 IF WS-RC-RECONCILE-MISMATCH > WS-OVERALL-RC
+                    MOVE WS-RC-RECONCILE-MISMATCH TO WS-OVERALL-RC
+                 END-IF
+              ELSE
+                 DISPLAY 'EMPTABLE COUNT RECONCILED OK FOR ' DATASRC
+              END-IF
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Per-department headcount breakdown (request 008).
+      * ---------------------------------------------------------------
+       400-DEPT-BREAKDOWN.
+
+           MOVE 'N' TO WS-EOF-DEPT.
+
+           EXEC SQL
+              DECLARE DEPTCUR CURSOR FOR
+                 SELECT EMP_DEPT, COUNT(*)
+                   FROM EMPTABLE
+                  GROUP BY EMP_DEPT
+           END-EXEC.
+
+           EXEC SQL
+              OPEN DEPTCUR
+           END-EXEC.
+
+           IF SQLCODE <> 0
+              PERFORM 800-LOG-ERROR
+              IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+              END-IF
+           ELSE
+              DISPLAY '--- EMPTABLE HEADCOUNT BY DEPARTMENT ---'
+              PERFORM UNTIL END-OF-DEPT
+                 EXEC SQL
+                    FETCH DEPTCUR INTO :EMP-DEPT, :WS-DEPT-COUNT
+                 END-EXEC
+                 IF SQLCODE = 100
+                    MOVE 'Y' TO WS-EOF-DEPT
+                 ELSE
+                    IF SQLCODE <> 0
+                       PERFORM 800-LOG-ERROR
+                       IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                          MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                       END-IF
+                       MOVE 'Y' TO WS-EOF-DEPT
+                    ELSE
+                       DISPLAY '  ' EMP-DEPT ' : ' WS-DEPT-COUNT
+                    END-IF
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE DEPTCUR
+              END-EXEC
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Full EMPTABLE extract for the HR pay-period roster dump
+      * (request 001), written as a comma-delimited file with a
+      * header line, to one file per DATASRC so a multi-region run
+      * (request 005) doesn't have each later region's roster
+      * overwrite the one before it - see IMPLEMENTATION_STATUS.md.
+      * EMP-NAME/EMP-DEPT are double-quoted in each data row since
+      * they are free text and could otherwise contain a comma that
+      * would shift every later column.
+      * ---------------------------------------------------------------
+       200-EXTRACT-EMPLOYEES.
+
+           MOVE 'N' TO WS-EOF-EMPTABLE.
+
+           MOVE SPACES TO WS-EXTRACT-FILENAME.
+           STRING 'EMPEXTR.' DELIMITED BY SIZE
+                  FUNCTION TRIM(DATASRC) DELIMITED BY SIZE
+                  '.CSV' DELIMITED BY SIZE
+             INTO WS-EXTRACT-FILENAME.
+
+           OPEN OUTPUT EMP-EXTRACT-FILE.
+
+           IF WS-EXTRACT-STATUS <> '00'
+              MOVE 'UNABLE TO OPEN EMPLOYEE EXTRACT FILE'
+                TO WS-LOG-MESSAGE
+              PERFORM 850-LOG-MESSAGE
+              IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+              END-IF
+           ELSE
+              MOVE 'EMP_ID,EMP_NAME,EMP_DEPT,EMP_SALARY,EMP_HIRE_DATE'
+                TO EMP-EXTRACT-REC
+              WRITE EMP-EXTRACT-REC
+              IF WS-EXTRACT-STATUS <> '00'
+                 MOVE 'EXTRACT FILE HEADER WRITE FAILED'
+                   TO WS-LOG-MESSAGE
+                 PERFORM 850-LOG-MESSAGE
+                 IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                    MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                 END-IF
+              END-IF
+
+              EXEC SQL
+                 DECLARE EMPCUR CURSOR FOR
+                    SELECT EMP_ID, EMP_NAME, EMP_DEPT, EMP_SALARY,
+                           EMP_HIRE_DATE
+                      FROM EMPTABLE
+              END-EXEC
+
+              EXEC SQL
+                 OPEN EMPCUR
+              END-EXEC
+
+              IF SQLCODE <> 0
+                 PERFORM 800-LOG-ERROR
+                 IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                    MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                 END-IF
+              ELSE
+                 PERFORM UNTIL END-OF-EMPTABLE
+                    EXEC SQL
+                       FETCH EMPCUR INTO :EMP-ID, :EMP-NAME, :EMP-DEPT,
+                                          :EMP-SALARY, :EMP-HIRE-DATE
+                    END-EXEC
+                    IF SQLCODE = 100
+                       MOVE 'Y' TO WS-EOF-EMPTABLE
+                    ELSE
+                       IF SQLCODE <> 0
+                          PERFORM 800-LOG-ERROR
+                          IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                             MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                          END-IF
+                          MOVE 'Y' TO WS-EOF-EMPTABLE
+                       ELSE
+                          MOVE EMP-SALARY TO WS-SALARY-DISP
+                          MOVE SPACES TO EMP-EXTRACT-REC
+                          STRING EMP-ID DELIMITED BY SIZE
+                                 ',"' DELIMITED BY SIZE
+                                 FUNCTION TRIM(EMP-NAME)
+                                    DELIMITED BY SIZE
+                                 '","' DELIMITED BY SIZE
+                                 FUNCTION TRIM(EMP-DEPT)
+                                    DELIMITED BY SIZE
+                                 '",' DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-SALARY-DISP)
+                                    DELIMITED BY SIZE
+                                 ',' DELIMITED BY SIZE
+                                 FUNCTION TRIM(EMP-HIRE-DATE)
+                                    DELIMITED BY SIZE
+                            INTO EMP-EXTRACT-REC
+                          WRITE EMP-EXTRACT-REC
+                          IF WS-EXTRACT-STATUS <> '00'
+                             MOVE 'EXTRACT FILE WRITE FAILED'
+                               TO WS-LOG-MESSAGE
+                             PERFORM 850-LOG-MESSAGE
+                             IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                                MOVE WS-RC-SECONDARY-FAIL
+                                  TO WS-OVERALL-RC
+                             END-IF
+                             MOVE 'Y' TO WS-EOF-EMPTABLE
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-PERFORM
+                 EXEC SQL
+                    CLOSE EMPCUR
+                 END-EXEC
+              END-IF
+
+              CLOSE EMP-EXTRACT-FILE
+              IF WS-EXTRACT-STATUS <> '00'
+                 MOVE 'CLOSE OF EMPLOYEE EXTRACT FILE FAILED'
+                   TO WS-LOG-MESSAGE
+                 PERFORM 850-LOG-MESSAGE
+                 IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                    MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                 END-IF
+              END-IF
+           END-IF.
+
+           DISPLAY 'EMPLOYEE EXTRACT COMPLETE FOR: ' DATASRC
+                    ' (' WS-EXTRACT-FILENAME ')'.
+
+      * ---------------------------------------------------------------
+      * Logs the SQLCA error text for the SQLCODE currently set,
+      * not just the bare number (request 003).
+      * ---------------------------------------------------------------
+       800-LOG-ERROR.
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-LOG-STATUS = '35'
+              OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+           STRING WS-CURRENT-DATE-TIME DELIMITED BY SIZE
+                  ' DATASRC=' DELIMITED BY SIZE
+                  DATASRC DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  WS-SQLCODE-DISP DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  SQLERRMC DELIMITED BY SIZE
+             INTO ERROR-LOG-REC.
+
+           WRITE ERROR-LOG-REC.
+           IF WS-LOG-STATUS <> '00'
+              DISPLAY '*** WARNING: ERROR LOG WRITE FAILED, STATUS='
+                       WS-LOG-STATUS
+           END-IF.
+           CLOSE ERROR-LOG-FILE.
+           IF WS-LOG-STATUS <> '00'
+              DISPLAY '*** WARNING: ERROR LOG CLOSE FAILED, STATUS='
+                       WS-LOG-STATUS
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Logs a free-form diagnostic line (e.g. a reconciliation
+      * mismatch) to the same error log used by 800-LOG-ERROR.
+      * ---------------------------------------------------------------
+       850-LOG-MESSAGE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF WS-LOG-STATUS = '35'
+              OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+           STRING WS-CURRENT-DATE-TIME DELIMITED BY SIZE
+                  ' DATASRC=' DELIMITED BY SIZE
+                  DATASRC DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LOG-MESSAGE DELIMITED BY SIZE
+             INTO ERROR-LOG-REC.
+
+           WRITE ERROR-LOG-REC.
+           IF WS-LOG-STATUS <> '00'
+              DISPLAY '*** WARNING: ERROR LOG WRITE FAILED, STATUS='
+                       WS-LOG-STATUS
+           END-IF.
+           CLOSE ERROR-LOG-FILE.
+           IF WS-LOG-STATUS <> '00'
+              DISPLAY '*** WARNING: ERROR LOG CLOSE FAILED, STATUS='
+                       WS-LOG-STATUS
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Appends a timestamped audit record for every CONNECT and
+      * CONNECT RESET, successful or not (request 007).
+      * ---------------------------------------------------------------
+       810-AUDIT-LOG.
+
+           MOVE SQLCODE TO WS-SQLCODE-DISP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           STRING WS-CURRENT-DATE-TIME DELIMITED BY SIZE
+                  ' ACTION=' DELIMITED BY SIZE
+                  WS-AUDIT-ACTION DELIMITED BY SIZE
+                  ' DATASRC=' DELIMITED BY SIZE
+                  FUNCTION TRIM(DATASRC) DELIMITED BY SIZE
+                  ' DBUSR=' DELIMITED BY SIZE
+                  FUNCTION TRIM(DBUSR) DELIMITED BY SIZE
+                  ' SQLCODE=' DELIMITED BY SIZE
+                  WS-SQLCODE-DISP DELIMITED BY SIZE
+             INTO AUDIT-LOG-REC.
+
+           WRITE AUDIT-LOG-REC.
+           IF WS-AUDIT-STATUS <> '00'
+              DISPLAY '*** WARNING: AUDIT LOG WRITE FAILED, STATUS='
+                       WS-AUDIT-STATUS
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS <> '00'
+              DISPLAY '*** WARNING: AUDIT LOG CLOSE FAILED, STATUS='
+                       WS-AUDIT-STATUS
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Overwrites the single-record restart checkpoint with the
+      * DATASRC/step that just completed successfully (request 009).
+      * A failure here is logged and folded into WS-OVERALL-RC, same
+      * as every other file writer in this program - silently losing
+      * the restart checkpoint is exactly the class of problem
+      * requests 002/003 exist to surface.
+      * A single-record checkpoint can only say "everything through
+      * this DATASRC/step is done" - it cannot also remember a DATASRC
+      * that failed earlier in the same run, so once WS-RUN-HAD-FAILURE
+      * is set this paragraph stops advancing the checkpoint for the
+      * rest of the run. Otherwise a later DATASRC's clean CONNECT/
+      * COUNT/DISCONN would move the checkpoint past the earlier
+      * failure and a future restart would skip it forever.
+      * ---------------------------------------------------------------
+       820-WRITE-CHECKPOINT.
+
+           IF NOT RUN-HAD-FAILURE
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+              MOVE DATASRC TO CKPT-DATASRC
+              MOVE WS-CKPT-STEP-TO-WRITE TO CKPT-STEP
+              MOVE WS-CURRENT-DATE-TIME TO CKPT-TIMESTAMP
+
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CKPT-STATUS <> '00'
+                 MOVE 'UNABLE TO OPEN RESTART CHECKPOINT FILE'
+                   TO WS-LOG-MESSAGE
+                 PERFORM 850-LOG-MESSAGE
+                 IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                    MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                 END-IF
+              ELSE
+                 WRITE CHECKPOINT-REC
+                 IF WS-CKPT-STATUS <> '00'
+                    MOVE 'WRITE TO RESTART CHECKPOINT FILE FAILED'
+                      TO WS-LOG-MESSAGE
+                    PERFORM 850-LOG-MESSAGE
+                    IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                       MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                    END-IF
+                 END-IF
+                 CLOSE CHECKPOINT-FILE
+                 IF WS-CKPT-STATUS <> '00'
+                    MOVE 'CLOSE OF RESTART CHECKPOINT FILE FAILED'
+                      TO WS-LOG-MESSAGE
+                    PERFORM 850-LOG-MESSAGE
+                    IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                       MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Loads the last checkpoint written, if any, so 050-READ-NEXT-
+      * CONNECTION can skip connections already completed by a prior,
+      * interrupted run (request 009).
+      * ---------------------------------------------------------------
+       830-READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKPT-DATASRC TO WS-RESTART-DATASRC
+                     MOVE CKPT-STEP TO WS-RESTART-STEP
+                     MOVE 'Y' TO WS-SKIPPING
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * ---------------------------------------------------------------
+      * Clears the restart checkpoint once every connection in the
+      * list has been processed, so a clean, unassisted run never
+      * leaves stale restart state behind to make the *next* normal
+      * run silently skip connections (or, worse, silently skip a
+      * DATASRC that never checkpointed because it always fails to
+      * CONNECT) - see IMPLEMENTATION_STATUS.md.
+      * ---------------------------------------------------------------
+       840-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS <> '00'
+              MOVE 'UNABLE TO CLEAR RESTART CHECKPOINT FILE'
+                TO WS-LOG-MESSAGE
+              PERFORM 850-LOG-MESSAGE
+              IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                 MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+              END-IF
+           ELSE
+              CLOSE CHECKPOINT-FILE
+              IF WS-CKPT-STATUS <> '00'
+                 MOVE 'CLOSE AFTER CLEARING CHECKPOINT FILE FAILED'
+                   TO WS-LOG-MESSAGE
+                 PERFORM 850-LOG-MESSAGE
+                 IF WS-RC-SECONDARY-FAIL > WS-OVERALL-RC
+                    MOVE WS-RC-SECONDARY-FAIL TO WS-OVERALL-RC
+                 END-IF
+              END-IF
+           END-IF.

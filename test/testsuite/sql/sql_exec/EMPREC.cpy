@@ -0,0 +1,8 @@
+      ******************************************************************
+      * EMPREC - HOST VARIABLE LAYOUT FOR THE EMPTABLE DATABASE TABLE
+      ******************************************************************
+       01  EMP-ID                      PIC 9(6).
+       01  EMP-NAME                    PIC X(30).
+       01  EMP-DEPT                    PIC X(10).
+       01  EMP-SALARY                  PIC 9(7)V99.
+       01  EMP-HIRE-DATE               PIC X(10).
